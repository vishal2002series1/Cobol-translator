@@ -0,0 +1,30 @@
+      *****************************************************************
+      * COPYBOOK:    CUSTMAST
+      * PURPOSE:     Shared CUSTOMER-MASTER record fields (CUSTMAST.DAT)
+      *              COPYed under a caller-supplied 01-level by both
+      *              CUSTOMER-BILLING and CUSTOMER-MAINT so the layout
+      *              can't drift between the two programs.
+      *****************************************************************
+           05 CM-CUST-ID-IN          PIC 9(08).
+           05 CM-CUST-NAME-IN        PIC X(30).
+           05 CM-CUST-ADDR1-IN       PIC X(30).
+           05 CM-CUST-ADDR2-IN       PIC X(30).
+           05 CM-CUST-CITY-IN        PIC X(20).
+           05 CM-CUST-STATE-IN       PIC X(02).
+           05 CM-CUST-ZIP-IN         PIC X(10).
+           05 CM-CUST-BALANCE-IN     PIC S9(9)V99 COMP-3.
+           05 CM-CREDIT-LIMIT        PIC S9(7)V99 COMP-3.
+           05 CM-BILLING-CYCLE       PIC X(02). *> Spaces = cycle 01
+           05 CM-ACCT-STATUS         PIC X(01).
+              88 CM-ACCT-ACTIVE      VALUE 'A'.
+              88 CM-ACCT-CLOSED      VALUE 'C'.
+           05 CM-RISK-TIER           PIC X(01).
+              88 CM-RISK-LOW         VALUE 'L'. *> Preferred customer
+              88 CM-RISK-MEDIUM      VALUE 'M' SPACE. *> Standard/default
+              88 CM-RISK-HIGH        VALUE 'H'.
+      *> Last date (YYYYMMDD) any purchase/late-fee/returned-payment
+      *> posted to this account, carried forward across runs so the
+      *> aging report can bucket a quiet account by how stale its
+      *> balance really is, not just this cycle's activity. Zero means
+      *> no debit activity has ever been recorded for this account.
+           05 CM-LAST-ACTIVITY-DATE  PIC 9(08).
