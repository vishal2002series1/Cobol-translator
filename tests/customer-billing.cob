@@ -12,6 +12,27 @@
       * TRANSACTION-FILE   (Sequential - assumed sorted by Cust ID)
       * OUTPUT: CUSTOMER-MASTER-OUT (Sequential)
       * BILLING-REPORT     (Printer/Sequential)
+      * REJECT-FILE        (Sequential - unmatched transactions)
+      * CHECKPOINT-FILE     (Sequential - restart checkpoints)
+      * OVER-LIMIT-REPORT   (Sequential - over-credit-limit exceptions)
+      * AGING-REPORT        (Sequential - balance aging/delinquency)
+      * CONTROL-TOTALS-FILE (Sequential - end-of-job balancing totals)
+      * GL-EXTRACT-FILE     (Sequential - GL journal entry extract)
+      *
+      * RUN PARAMETER (optional, via COMMAND-LINE):
+      *   RESTART=Y   Resume after the last recorded checkpoint instead
+      *               of reprocessing the customer file from the top.
+      *   CYCLE=nn    Only apply finance charges/minimum payment and
+      *               write report/aging lines for customers whose
+      *               CM-BILLING-CYCLE equals nn; other cycles' master
+      *               records still pass through with transactions
+      *               posted but otherwise unbilled this run. Omitted
+      *               or blank means bill every customer, as before.
+      *
+      * TRANSACTION TYPES (TR-TYPE):
+      *   P = Purchase          Y = Payment
+      *   A = Adjustment/credit memo (goodwill credit)
+      *   L = Late fee           R = Returned payment reversal
       *
       * COMPLEXITY ELEMENTS:
       * - Multiple file I/O (Sequential)
@@ -55,22 +76,44 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
+           SELECT REJECT-FILE ASSIGN TO 'CUSTREJT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CUSTCKPT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OVER-LIMIT-REPORT ASSIGN TO 'CUSTOVLM.LST'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OVERLIMIT-STATUS.
+
+           SELECT AGING-REPORT ASSIGN TO 'CUSTAGE.LST'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AGING-STATUS.
+
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO 'CUSTCTL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO 'CUSTGL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-MASTER-IN
-           RECORD CONTAINS 150 CHARACTERS
+           RECORD CONTAINS 153 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01 CUSTOMER-MASTER-IN-REC.
-           05 CM-CUST-ID-IN          PIC 9(08).
-           05 CM-CUST-NAME-IN        PIC X(30).
-           05 CM-CUST-ADDR1-IN       PIC X(30).
-           05 CM-CUST-ADDR2-IN       PIC X(30).
-           05 CM-CUST-CITY-IN        PIC X(20).
-           05 CM-CUST-STATE-IN       PIC X(02).
-           05 CM-CUST-ZIP-IN         PIC X(10).
-           05 CM-CUST-BALANCE-IN     PIC S9(9)V99 COMP-3.
-           05 FILLER                 PIC X(10). *> Reserved space
+           COPY CUSTMAST.
 
        FD TRANSACTION-FILE
            RECORD CONTAINS 30 CHARACTERS
@@ -79,17 +122,20 @@
        01 TRANSACTION-REC.
            05 TR-CUST-ID             PIC 9(08).
            05 TR-DATE                PIC 9(08). *> YYYYMMDD
-           05 TR-TYPE                PIC X(01). *> 'P'=Purchase, 'Y'=Payment
+           05 TR-TYPE                PIC X(01).
               88 TR-TYPE-PURCHASE    VALUE 'P'.
               88 TR-TYPE-PAYMENT     VALUE 'Y'.
+              88 TR-TYPE-ADJUSTMENT  VALUE 'A'. *> Goodwill credit memo
+              88 TR-TYPE-LATE-FEE    VALUE 'L'.
+              88 TR-TYPE-RETURN-PMT  VALUE 'R'. *> Returned pmt reversal
            05 TR-AMOUNT              PIC S9(7)V99 COMP-3.
            05 FILLER                 PIC X(01).
 
        FD CUSTOMER-MASTER-OUT
-           RECORD CONTAINS 150 CHARACTERS
+           RECORD CONTAINS 153 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01 CUSTOMER-MASTER-OUT-REC    PIC X(150).
+       01 CUSTOMER-MASTER-OUT-REC    PIC X(153).
 
        FD BILLING-REPORT
            RECORD CONTAINS 132 CHARACTERS
@@ -97,6 +143,80 @@
            RECORDING MODE IS F.
        01 REPORT-RECORD              PIC X(132).
 
+       FD REJECT-FILE
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 REJECT-REC.
+           05 RJ-CUST-ID              PIC 9(08).
+           05 RJ-DATE                 PIC 9(08).
+           05 RJ-TYPE                 PIC X(01).
+           05 RJ-AMOUNT               PIC S9(7)V99 COMP-3.
+           05 RJ-REASON               PIC X(18).
+
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 79 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-REC.
+           05 CKPT-LAST-CUST-ID          PIC 9(08).
+           *> Running counts/totals as of this checkpoint, so a
+           *> restarted run's control totals and GL extract cover the
+           *> whole job, not just the resumed tail.
+           05 CKPT-CUST-WRITTEN-COUNT    PIC 9(07).
+           05 CKPT-REPORTS-WRITTEN-COUNT PIC 9(07).
+           05 CKPT-REJECT-COUNT          PIC 9(07).
+           05 CKPT-OVERLIMIT-COUNT       PIC 9(07).
+           05 CKPT-AGING-COUNT           PIC 9(07).
+           05 CKPT-TOTAL-PURCHASES       PIC S9(9)V99 COMP-3.
+           05 CKPT-TOTAL-PAYMENTS        PIC S9(9)V99 COMP-3.
+           05 CKPT-TOTAL-FIN-CHGS        PIC S9(9)V99 COMP-3.
+           05 CKPT-TOTAL-ADJUSTMENTS     PIC S9(9)V99 COMP-3.
+           05 CKPT-TOTAL-LATE-FEES       PIC S9(9)V99 COMP-3.
+           05 CKPT-TOTAL-RETURN-PMTS     PIC S9(9)V99 COMP-3.
+
+       FD OVER-LIMIT-REPORT
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 OVER-LIMIT-RECORD          PIC X(132).
+
+       FD AGING-REPORT
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 AGING-RECORD               PIC X(132).
+
+       FD CONTROL-TOTALS-FILE
+           RECORD CONTAINS 72 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CONTROL-TOTALS-RECORD.
+           05 CT-RUN-DATE             PIC 9(08).
+           05 CT-CUST-READ-COUNT      PIC 9(07).
+           05 CT-TRANS-READ-COUNT     PIC 9(07).
+           05 CT-CUST-WRITTEN-COUNT   PIC 9(07).
+           05 CT-REJECT-COUNT         PIC 9(07).
+           05 CT-TOTAL-PURCHASES      PIC S9(9)V99 COMP-3.
+           05 CT-TOTAL-PAYMENTS       PIC S9(9)V99 COMP-3.
+           05 CT-TOTAL-FINANCE-CHGS   PIC S9(9)V99 COMP-3.
+           05 CT-TOTAL-ADJUSTMENTS    PIC S9(9)V99 COMP-3.
+           05 CT-TOTAL-LATE-FEES      PIC S9(9)V99 COMP-3.
+           05 CT-TOTAL-RETURN-PMTS    PIC S9(9)V99 COMP-3.
+
+       FD GL-EXTRACT-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 GL-EXTRACT-RECORD.
+           05 GL-RUN-DATE             PIC 9(08).
+           05 GL-ACCOUNT-NUMBER       PIC X(10).
+           05 GL-DR-CR-INDICATOR      PIC X(02).
+              88 GL-IS-DEBIT          VALUE 'DR'.
+              88 GL-IS-CREDIT         VALUE 'CR'.
+           05 GL-AMOUNT               PIC S9(9)V99 COMP-3.
+           05 GL-DESCRIPTION          PIC X(34).
+
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS-CODES.
@@ -106,6 +226,13 @@
               88 WS-TRANS-EOF        VALUE '10'.
            05 WS-CUST-OUT-STATUS     PIC XX VALUE '00'.
            05 WS-REPORT-STATUS       PIC XX VALUE '00'.
+           05 WS-REJECT-STATUS       PIC XX VALUE '00'.
+           05 WS-CKPT-STATUS         PIC XX VALUE '00'.
+              88 WS-CKPT-EOF         VALUE '10'.
+           05 WS-OVERLIMIT-STATUS    PIC XX VALUE '00'.
+           05 WS-AGING-STATUS        PIC XX VALUE '00'.
+           05 WS-CTLTOT-STATUS       PIC XX VALUE '00'.
+           05 WS-GL-STATUS           PIC XX VALUE '00'.
 
        01 WS-FLAGS.
            05 WS-MORE-RECORDS-FLAG   PIC X VALUE 'Y'.
@@ -114,6 +241,21 @@
               88 PROCESS-MATCH       VALUE 'M'.
               88 PROCESS-CUST-ONLY   VALUE 'C'.
               88 PROCESS-TRANS-ONLY  VALUE 'T'.
+           05 WS-RESTART-FLAG        PIC X VALUE 'N'.
+              88 WS-RESTART-REQUESTED VALUE 'Y'.
+           05 WS-CKPT-FOUND-FLAG     PIC X VALUE 'N'.
+              88 WS-CKPT-RECORD-FOUND VALUE 'Y'.
+           05 WS-CYCLE-SELECTED-FLAG PIC X VALUE 'Y'.
+              88 WS-CYCLE-NOT-SELECTED VALUE 'N'.
+
+       01 WS-RUN-PARAMETERS.
+           05 WS-RUN-PARM-LINE       PIC X(80).
+           05 WS-RUN-PARM-TOK        OCCURS 4 TIMES PIC X(20).
+           05 WS-RUN-PARM-IDX        PIC 9(02) COMP-3.
+           05 WS-CYCLE-FILTER        PIC X(02) VALUE SPACES.
+
+       01 WS-RESTART-VARS.
+           05 WS-RESTART-CUST-ID     PIC 9(08) VALUE ZEROES.
 
        01 WS-CURRENT-PROCESSING-VARS.
            05 WS-CURRENT-CUST-ID     PIC 9(08) VALUE ZEROES.
@@ -123,17 +265,62 @@
            05 WS-MINIMUM-PAYMENT     PIC S9(7)V99 COMP-3 VALUE ZEROES.
            05 WS-TOTAL-PURCHASES     PIC S9(9)V99 COMP-3 VALUE ZEROES.
            05 WS-TOTAL-PAYMENTS      PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-TOTAL-ADJUSTMENTS   PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-TOTAL-LATE-FEES     PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-TOTAL-RETURN-PMTS   PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-LATEST-DEBIT-DATE   PIC 9(08) VALUE ZEROES.
+
+       01 WS-AGING-WORK-VARS.
+           05 WS-AGING-DAYS-PAST-DUE PIC S9(05) VALUE ZERO.
+           05 WS-AGING-EFFECTIVE-DATE PIC 9(08) VALUE ZEROES.
+           05 WS-AGING-CURRENT       PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-AGING-30-DAYS       PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-AGING-60-DAYS       PIC S9(9)V99 COMP-3 VALUE ZEROES.
+           05 WS-AGING-90-PLUS       PIC S9(9)V99 COMP-3 VALUE ZEROES.
+
+       01 WS-CONTROL-TOTALS.
+           05 WS-GRAND-TOTAL-PURCHASES   PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-GRAND-TOTAL-PAYMENTS    PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-GRAND-TOTAL-FIN-CHGS    PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-GRAND-TOTAL-ADJUSTMENTS PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-GRAND-TOTAL-LATE-FEES   PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-GRAND-TOTAL-RETURN-PMTS PIC S9(9)V99 COMP-3 VALUE ZERO.
 
        01 WS-CONSTANTS.
+           *> Standard-tier rates also serve as the default for an
+           *> unset/space CM-RISK-TIER (CM-RISK-MEDIUM).
            05 WS-FINANCE-RATE        PIC 9V999 VALUE 0.015. *> 1.5%
            05 WS-MIN-PAY-RATE        PIC 9V99  VALUE 0.10.  *> 10%
            05 WS-MIN-PAY-FLAT        PIC S9(3)V99 COMP-3 VALUE +25.00.
+           05 WS-FINANCE-RATE-LOW    PIC 9V999 VALUE 0.010. *> 1.0%
+           05 WS-MIN-PAY-RATE-LOW    PIC 9V99  VALUE 0.05.  *> 5%
+           05 WS-MIN-PAY-FLAT-LOW    PIC S9(3)V99 COMP-3 VALUE +15.00.
+           05 WS-FINANCE-RATE-HIGH   PIC 9V999 VALUE 0.020. *> 2.0%
+           05 WS-MIN-PAY-RATE-HIGH   PIC 9V99  VALUE 0.15.  *> 15%
+           05 WS-MIN-PAY-FLAT-HIGH   PIC S9(3)V99 COMP-3 VALUE +35.00.
+           05 WS-GL-ACCT-AR          PIC X(10) VALUE '1200-AR'.
+           05 WS-GL-ACCT-FIN-REV     PIC X(10) VALUE '4100-FINR'.
+           05 WS-GL-ACCT-SALES       PIC X(10) VALUE '4000-SALE'.
+           05 WS-GL-ACCT-CASH        PIC X(10) VALUE '1000-CASH'.
+           05 WS-GL-ACCT-LATE-FEE-REV PIC X(10) VALUE '4200-LATE'.
+           05 WS-GL-ACCT-ADJ         PIC X(10) VALUE '4300-ADJ'.
+
+       01 WS-ACTIVE-TIER-RATES.
+           *> Set by 2350-SELECT-TIER-RATES for the customer now being
+           *> billed, so 2400-CALCULATE-CHARGES stays tier-agnostic.
+           05 WS-ACTIVE-FIN-RATE     PIC 9V999.
+           05 WS-ACTIVE-MIN-PAY-RATE PIC 9V99.
+           05 WS-ACTIVE-MIN-PAY-FLAT PIC S9(3)V99 COMP-3.
 
        01 WS-COUNTERS.
            05 WS-CUST-READ-COUNT     PIC 9(7) VALUE ZEROES.
            05 WS-TRANS-READ-COUNT    PIC 9(7) VALUE ZEROES.
            05 WS-CUST-WRITTEN-COUNT  PIC 9(7) VALUE ZEROES.
            05 WS-REPORTS-WRITTEN-COUNT PIC 9(7) VALUE ZEROES.
+           05 WS-REJECT-COUNT        PIC 9(7) VALUE ZEROES.
+           05 WS-OVERLIMIT-COUNT     PIC 9(7) VALUE ZEROES.
+           05 WS-AGING-COUNT         PIC 9(7) VALUE ZEROES.
+           05 WS-GL-ENTRY-COUNT      PIC 9(7) VALUE ZEROES.
 
        01 WS-CURRENT-DATETIME.
            05 WS-CURRENT-DATE-YYYYMMDD PIC 9(8).
@@ -147,11 +334,11 @@
 
        01 WS-CUSTOMER-MASTER-HOLD REDEFINES CUSTOMER-MASTER-IN-REC.
            05 WS-HOLD-CUST-ID          PIC 9(08).
-           05 WS-HOLD-CUST-DATA        PIC X(142).
+           05 WS-HOLD-CUST-DATA        PIC X(145).
 
        01 WS-REPORT-HEADER-1.
            05 FILLER                 PIC X(50) VALUE SPACES.
-           05 FILLER                 PIC X(32) VALUE 'CUSTOMER BILLING STATEMENT'.
+           05 FILLER       PIC X(32) VALUE 'CUSTOMER BILLING STATEMENT'.
            05 FILLER                 PIC X(50) VALUE SPACES.
 
        01 WS-REPORT-HEADER-2.
@@ -190,6 +377,98 @@
            05 WS-DET-MIN-PAY         PIC ZZZ,ZZ9.99-.
            05 FILLER                 PIC X(11) VALUE SPACES.
 
+       01 WS-REPORT-MEMO-LINE.
+           05 FILLER                 PIC X(11) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'ADJUSTMENTS:'.
+           05 WS-MEMO-ADJUSTMENTS    PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(11) VALUE 'LATE FEES:'.
+           05 WS-MEMO-LATE-FEES      PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE 'RETURNED PMTS:'.
+           05 WS-MEMO-RETURN-PMTS    PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(30) VALUE SPACES.
+
+       01 WS-OVERLIMIT-HEADER-1.
+           05 FILLER                 PIC X(45) VALUE SPACES.
+           05 FILLER PIC X(37) VALUE
+              'OVER CREDIT LIMIT EXCEPTION LISTING'.
+           05 FILLER                 PIC X(50) VALUE SPACES.
+
+       01 WS-OVERLIMIT-HEADER-2.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'REPORT DATE:'.
+           05 WS-OVHDR2-DATE         PIC X(10).
+           05 FILLER                 PIC X(109) VALUE SPACES.
+
+       01 WS-OVERLIMIT-HEADER-3.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'CUSTOMER'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(30) VALUE 'NAME'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(15) VALUE 'CREDIT LIMIT'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(15) VALUE 'NEW BALANCE'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(15) VALUE 'AMOUNT OVER'.
+           05 FILLER                 PIC X(38) VALUE SPACES.
+
+       01 WS-OVERLIMIT-DETAIL-LINE.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-OV-CUST-ID          PIC 9(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-OV-CUST-NAME        PIC X(30).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-OV-CREDIT-LIMIT     PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-OV-NEW-BAL          PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-OV-AMOUNT-OVER      PIC ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(38) VALUE SPACES.
+
+       01 WS-AGING-HEADER-1.
+           05 FILLER                 PIC X(47) VALUE SPACES.
+           05 FILLER PIC X(34) VALUE
+              'CUSTOMER BALANCE AGING REPORT'.
+           05 FILLER                 PIC X(51) VALUE SPACES.
+
+       01 WS-AGING-HEADER-2.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'REPORT DATE:'.
+           05 WS-AGHDR2-DATE         PIC X(10).
+           05 FILLER                 PIC X(109) VALUE SPACES.
+
+       01 WS-AGING-HEADER-3.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'CUSTOMER'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(30) VALUE 'NAME'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE 'CURRENT'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE '30 DAYS'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE '60 DAYS'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE '90+ DAYS'.
+           05 FILLER                 PIC X(20) VALUE SPACES.
+
+       01 WS-AGING-DETAIL-LINE.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-AG-CUST-ID          PIC 9(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-AG-CUST-NAME        PIC X(30).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-AG-CURRENT          PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 WS-AG-30-DAYS          PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 WS-AG-60-DAYS          PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 WS-AG-90-PLUS          PIC ZZ,ZZ9.99-.
+           05 FILLER                 PIC X(22) VALUE SPACES.
+
        01 WS-ABEND-MESSAGE.
            05 FILLER                 PIC X(15) VALUE 'ABEND OCCURRED: '.
            05 WS-ABEND-MSG-TEXT      PIC X(50).
@@ -208,12 +487,26 @@
            ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
            MOVE WS-CURRENT-DATE-YYYYMMDD TO WS-CURRENT-DATE-FORMATTED.
 
+           PERFORM 1050-PARSE-RUN-PARAMETERS
+           PERFORM 1060-OPEN-CHECKPOINT-FILE
+
            OPEN INPUT CUSTOMER-MASTER-IN TRANSACTION-FILE
-           OPEN OUTPUT CUSTOMER-MASTER-OUT BILLING-REPORT
 
-           PERFORM 8100-CHECK-FILE-STATUS VARYING WS-FILE-STATUS-CODES
-             FROM WS-CUST-IN-STATUS BY 1
-             UNTIL WS-FILE-STATUS-CODES = WS-REPORT-STATUS + 1 *> Hacky way
+           IF WS-RESTART-REQUESTED
+              OPEN EXTEND CUSTOMER-MASTER-OUT
+              OPEN EXTEND BILLING-REPORT
+              OPEN EXTEND REJECT-FILE
+              OPEN EXTEND OVER-LIMIT-REPORT
+              OPEN EXTEND AGING-REPORT
+           ELSE
+              OPEN OUTPUT CUSTOMER-MASTER-OUT
+              OPEN OUTPUT BILLING-REPORT
+              OPEN OUTPUT REJECT-FILE
+              OPEN OUTPUT OVER-LIMIT-REPORT
+              OPEN OUTPUT AGING-REPORT
+           END-IF
+           OPEN OUTPUT CONTROL-TOTALS-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
 
            IF WS-CUST-IN-STATUS NOT = '00'
               MOVE 'CUSTOMER-MASTER-IN' TO WS-ABEND-FILE
@@ -235,12 +528,139 @@
               MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
               PERFORM 8000-ABEND-RTN
            END-IF
+           IF WS-REJECT-STATUS NOT = '00'
+              MOVE 'REJECT-FILE' TO WS-ABEND-FILE
+              MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-OVERLIMIT-STATUS NOT = '00'
+              MOVE 'OVER-LIMIT-REPORT' TO WS-ABEND-FILE
+              MOVE WS-OVERLIMIT-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-AGING-STATUS NOT = '00'
+              MOVE 'AGING-REPORT' TO WS-ABEND-FILE
+              MOVE WS-AGING-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-CTLTOT-STATUS NOT = '00'
+              MOVE 'CONTROL-TOTALS-FILE' TO WS-ABEND-FILE
+              MOVE WS-CTLTOT-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-GL-STATUS NOT = '00'
+              MOVE 'GL-EXTRACT-FILE' TO WS-ABEND-FILE
+              MOVE WS-GL-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
 
-           PERFORM 4100-WRITE-REPORT-HEADERS
+           IF NOT WS-RESTART-REQUESTED
+              PERFORM 4100-WRITE-REPORT-HEADERS
+              PERFORM 4150-WRITE-OVERLIMIT-HEADERS
+              PERFORM 4160-WRITE-AGING-HEADERS
+           END-IF
 
            *> Priming Reads
            PERFORM 3100-READ-CUSTOMER-MASTER
            PERFORM 3200-READ-TRANSACTION-FILE
+
+           IF WS-RESTART-REQUESTED
+              DISPLAY "RESTARTING AFTER CUST ID: " WS-RESTART-CUST-ID
+              PERFORM 3100-READ-CUSTOMER-MASTER
+                 UNTIL CM-CUST-ID-IN > WS-RESTART-CUST-ID
+                    OR WS-CUST-IN-EOF
+              PERFORM 3200-READ-TRANSACTION-FILE
+                 UNTIL TR-CUST-ID > WS-RESTART-CUST-ID
+                    OR WS-TRANS-EOF
+           END-IF
+           .
+
+       1050-PARSE-RUN-PARAMETERS.
+           MOVE SPACES TO WS-RUN-PARM-LINE
+           MOVE ALL SPACES TO WS-RUN-PARM-TOK (1) WS-RUN-PARM-TOK (2)
+                              WS-RUN-PARM-TOK (3) WS-RUN-PARM-TOK (4)
+           ACCEPT WS-RUN-PARM-LINE FROM COMMAND-LINE
+
+           IF WS-RUN-PARM-LINE NOT = SPACES
+              UNSTRING WS-RUN-PARM-LINE DELIMITED BY ALL SPACE
+                 INTO WS-RUN-PARM-TOK (1) WS-RUN-PARM-TOK (2)
+                      WS-RUN-PARM-TOK (3) WS-RUN-PARM-TOK (4)
+              PERFORM VARYING WS-RUN-PARM-IDX FROM 1 BY 1
+                 UNTIL WS-RUN-PARM-IDX > 4
+                 IF WS-RUN-PARM-TOK (WS-RUN-PARM-IDX) (1:8) = 'RESTART='
+                    MOVE WS-RUN-PARM-TOK (WS-RUN-PARM-IDX) (9:1)
+                       TO WS-RESTART-FLAG
+                 END-IF
+                 IF WS-RUN-PARM-TOK (WS-RUN-PARM-IDX) (1:6) = 'CYCLE='
+                    MOVE WS-RUN-PARM-TOK (WS-RUN-PARM-IDX) (7:2)
+                       TO WS-CYCLE-FILTER
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+       1060-OPEN-CHECKPOINT-FILE.
+           IF WS-RESTART-REQUESTED
+              OPEN INPUT CHECKPOINT-FILE
+              IF WS-CKPT-STATUS NOT = '00'
+                 MOVE 'CHECKPOINT-FILE OPEN INPUT' TO WS-ABEND-FILE
+                 MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+                 PERFORM 8000-ABEND-RTN
+              END-IF
+              PERFORM UNTIL WS-CKPT-EOF
+                 READ CHECKPOINT-FILE
+                    AT END SET WS-CKPT-EOF TO TRUE
+                    NOT AT END
+                       SET WS-CKPT-RECORD-FOUND TO TRUE
+                       MOVE CKPT-LAST-CUST-ID TO WS-RESTART-CUST-ID
+                       MOVE CKPT-CUST-WRITTEN-COUNT
+                          TO WS-CUST-WRITTEN-COUNT
+                       MOVE CKPT-REPORTS-WRITTEN-COUNT
+                          TO WS-REPORTS-WRITTEN-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-OVERLIMIT-COUNT TO WS-OVERLIMIT-COUNT
+                       MOVE CKPT-AGING-COUNT TO WS-AGING-COUNT
+                       MOVE CKPT-TOTAL-PURCHASES
+                          TO WS-GRAND-TOTAL-PURCHASES
+                       MOVE CKPT-TOTAL-PAYMENTS
+                          TO WS-GRAND-TOTAL-PAYMENTS
+                       MOVE CKPT-TOTAL-FIN-CHGS
+                          TO WS-GRAND-TOTAL-FIN-CHGS
+                       MOVE CKPT-TOTAL-ADJUSTMENTS
+                          TO WS-GRAND-TOTAL-ADJUSTMENTS
+                       MOVE CKPT-TOTAL-LATE-FEES
+                          TO WS-GRAND-TOTAL-LATE-FEES
+                       MOVE CKPT-TOTAL-RETURN-PMTS
+                          TO WS-GRAND-TOTAL-RETURN-PMTS
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              *> RESTART=Y with no checkpoint record on file means
+              *> there is nothing safe to resume from - the prior run
+              *> never got far enough to write one, or the wrong file
+              *> was supplied. Fail clearly instead of silently
+              *> extending output files from a zero restart point and
+              *> duplicating the entire prior run's output.
+              IF NOT WS-CKPT-RECORD-FOUND
+                 MOVE 'CHECKPOINT-FILE EMPTY' TO WS-ABEND-FILE
+                 MOVE 'NF' TO WS-ABEND-STATUS
+                 PERFORM 8000-ABEND-RTN
+              END-IF
+              MOVE '00' TO WS-CKPT-STATUS
+              OPEN EXTEND CHECKPOINT-FILE
+              IF WS-CKPT-STATUS NOT = '00'
+                 MOVE 'CHECKPOINT-FILE OPEN EXTEND' TO WS-ABEND-FILE
+                 MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+                 PERFORM 8000-ABEND-RTN
+              END-IF
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CKPT-STATUS NOT = '00'
+                 MOVE 'CHECKPOINT-FILE OPEN OUTPUT' TO WS-ABEND-FILE
+                 MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+                 PERFORM 8000-ABEND-RTN
+              END-IF
+           END-IF
            .
 
        2000-PROCESS-RECORDS.
@@ -277,38 +697,90 @@
 
        2100-PROCESS-CUSTOMER-ONLY.
            *> Customer exists, but no transactions this period.
+           PERFORM 2050-CHECK-CYCLE-SELECTED
+           MOVE ZEROES TO WS-LATEST-DEBIT-DATE
            MOVE CM-CUST-BALANCE-IN TO WS-CURRENT-BALANCE
-           PERFORM 2400-CALCULATE-CHARGES
            MOVE CM-CUST-ID-IN TO WS-CURRENT-CUST-ID *> For writing report
            MOVE CM-CUST-NAME-IN TO WS-DET-CUST-NAME *> For writing report
 
-           PERFORM 4200-WRITE-DETAIL-REPORT
+           IF WS-CYCLE-NOT-SELECTED
+              CONTINUE *> Not this cycle's run - pass balance through as-is
+           ELSE
+              PERFORM 2400-CALCULATE-CHARGES
+              PERFORM 4200-WRITE-DETAIL-REPORT
+              PERFORM 4600-WRITE-AGING-RECORD
+           END-IF
            PERFORM 3300-WRITE-UPDATED-CUSTOMER
            .
 
+       2050-CHECK-CYCLE-SELECTED.
+           *> A CYCLE= run parameter restricts billing to customers
+           *> carrying that billing cycle code; no parameter bills
+           *> everyone, as before. Closed accounts are never billed.
+           IF CM-ACCT-CLOSED
+              MOVE 'N' TO WS-CYCLE-SELECTED-FLAG
+           ELSE
+              *> A blank CM-BILLING-CYCLE defaults to cycle 01, per
+              *> the copybook, so it must match CYCLE=01 explicitly.
+              IF WS-CYCLE-FILTER = SPACES
+                 OR CM-BILLING-CYCLE = WS-CYCLE-FILTER
+                 OR (CM-BILLING-CYCLE = SPACES
+                     AND WS-CYCLE-FILTER = '01')
+                 MOVE 'Y' TO WS-CYCLE-SELECTED-FLAG
+              ELSE
+                 MOVE 'N' TO WS-CYCLE-SELECTED-FLAG
+              END-IF
+           END-IF
+           .
+
        2200-PROCESS-ORPHAN-TRANSACTION.
-           *> Transaction record exists, but no matching master record
+           *> Transaction record exists, but no matching master record.
+           *> Already counted in WS-TRANS-READ-COUNT by the physical
+           *> read in 3200-READ-TRANSACTION-FILE; do not count it twice.
            DISPLAY "WARNING: Transaction for non-existent Customer ID: "
                    TR-CUST-ID
-           *> Optionally write to an error report
-           ADD 1 TO WS-TRANS-READ-COUNT *> Count it as read
+           PERFORM 4400-WRITE-REJECT-RECORD
            .
 
        2300-PROCESS-CUSTOMER-MATCH.
            *> Customer and at least one transaction match
+           PERFORM 2050-CHECK-CYCLE-SELECTED
            MOVE CM-CUST-BALANCE-IN TO WS-CURRENT-BALANCE
            MOVE ZEROES TO WS-TOTAL-PURCHASES WS-TOTAL-PAYMENTS
+                          WS-TOTAL-ADJUSTMENTS WS-TOTAL-LATE-FEES
+                          WS-TOTAL-RETURN-PMTS
+           MOVE ZEROES TO WS-LATEST-DEBIT-DATE
 
            *> Process all transactions for this customer (Control Break)
+           *> Postings still apply even outside the selected cycle;
+           *> only the charge calculation and reporting are held back.
            PERFORM 2310-PROCESS-CUSTOMER-TRANSACTIONS
              UNTIL TR-CUST-ID NOT = WS-CURRENT-CUST-ID
                 OR WS-TRANS-EOF
 
-           *> After processing all transactions for this customer
-           PERFORM 2400-CALCULATE-CHARGES
-
            MOVE CM-CUST-NAME-IN TO WS-DET-CUST-NAME *> For writing report
-           PERFORM 4200-WRITE-DETAIL-REPORT
+
+           *> These roll into CONTROL-TOTALS-FILE/GL-EXTRACT-FILE, so
+           *> they must count every posting regardless of whether this
+           *> customer's cycle was selected for billing this run.
+           ADD WS-TOTAL-PURCHASES TO WS-GRAND-TOTAL-PURCHASES
+           ADD WS-TOTAL-PAYMENTS TO WS-GRAND-TOTAL-PAYMENTS
+           ADD WS-TOTAL-ADJUSTMENTS TO WS-GRAND-TOTAL-ADJUSTMENTS
+           ADD WS-TOTAL-LATE-FEES TO WS-GRAND-TOTAL-LATE-FEES
+           ADD WS-TOTAL-RETURN-PMTS TO WS-GRAND-TOTAL-RETURN-PMTS
+
+           IF WS-CYCLE-NOT-SELECTED
+              CONTINUE
+           ELSE
+              PERFORM 2400-CALCULATE-CHARGES
+              PERFORM 4200-WRITE-DETAIL-REPORT
+              IF WS-TOTAL-ADJUSTMENTS NOT = ZERO
+                 OR WS-TOTAL-LATE-FEES NOT = ZERO
+                 OR WS-TOTAL-RETURN-PMTS NOT = ZERO
+                 PERFORM 4250-WRITE-MEMO-LINE
+              END-IF
+              PERFORM 4600-WRITE-AGING-RECORD
+           END-IF
            PERFORM 3300-WRITE-UPDATED-CUSTOMER
            .
 
@@ -317,32 +789,72 @@
                WHEN TR-TYPE-PURCHASE
                    ADD TR-AMOUNT TO WS-CURRENT-BALANCE
                    ADD TR-AMOUNT TO WS-TOTAL-PURCHASES
+                   IF TR-DATE > WS-LATEST-DEBIT-DATE
+                      MOVE TR-DATE TO WS-LATEST-DEBIT-DATE
+                   END-IF
                WHEN TR-TYPE-PAYMENT
                    SUBTRACT TR-AMOUNT FROM WS-CURRENT-BALANCE
                    ADD TR-AMOUNT TO WS-TOTAL-PAYMENTS *> Payments are positive
+               WHEN TR-TYPE-ADJUSTMENT
+                   SUBTRACT TR-AMOUNT FROM WS-CURRENT-BALANCE
+                   ADD TR-AMOUNT TO WS-TOTAL-ADJUSTMENTS
+               WHEN TR-TYPE-LATE-FEE
+                   ADD TR-AMOUNT TO WS-CURRENT-BALANCE
+                   ADD TR-AMOUNT TO WS-TOTAL-LATE-FEES
+                   IF TR-DATE > WS-LATEST-DEBIT-DATE
+                      MOVE TR-DATE TO WS-LATEST-DEBIT-DATE
+                   END-IF
+               WHEN TR-TYPE-RETURN-PMT
+                   ADD TR-AMOUNT TO WS-CURRENT-BALANCE
+                   ADD TR-AMOUNT TO WS-TOTAL-RETURN-PMTS
+                   IF TR-DATE > WS-LATEST-DEBIT-DATE
+                      MOVE TR-DATE TO WS-LATEST-DEBIT-DATE
+                   END-IF
                WHEN OTHER
-                   DISPLAY "WARNING: Invalid transaction type for Cust: "
+                   DISPLAY "WARNING: Invalid trans type for Cust: "
                            WS-CURRENT-CUST-ID ", Type: " TR-TYPE
            END-EVALUATE
            PERFORM 3200-READ-TRANSACTION-FILE
            .
 
+       2350-SELECT-TIER-RATES.
+           *> Risk/tier-based pricing: preferred customers get a
+           *> reduced rate and floor, higher-risk accounts a higher
+           *> one; an unset/space tier bills at the standard rate.
+           EVALUATE TRUE
+               WHEN CM-RISK-LOW
+                   MOVE WS-FINANCE-RATE-LOW  TO WS-ACTIVE-FIN-RATE
+                   MOVE WS-MIN-PAY-RATE-LOW  TO WS-ACTIVE-MIN-PAY-RATE
+                   MOVE WS-MIN-PAY-FLAT-LOW  TO WS-ACTIVE-MIN-PAY-FLAT
+               WHEN CM-RISK-HIGH
+                   MOVE WS-FINANCE-RATE-HIGH TO WS-ACTIVE-FIN-RATE
+                   MOVE WS-MIN-PAY-RATE-HIGH TO WS-ACTIVE-MIN-PAY-RATE
+                   MOVE WS-MIN-PAY-FLAT-HIGH TO WS-ACTIVE-MIN-PAY-FLAT
+               WHEN OTHER
+                   MOVE WS-FINANCE-RATE      TO WS-ACTIVE-FIN-RATE
+                   MOVE WS-MIN-PAY-RATE      TO WS-ACTIVE-MIN-PAY-RATE
+                   MOVE WS-MIN-PAY-FLAT      TO WS-ACTIVE-MIN-PAY-FLAT
+           END-EVALUATE.
+
        2400-CALCULATE-CHARGES.
+           PERFORM 2350-SELECT-TIER-RATES.
+
            *> Calculate Finance Charge (only if balance > 0 before charges)
            IF CM-CUST-BALANCE-IN > ZERO
                COMPUTE WS-FINANCE-CHARGE ROUNDED =
-                   CM-CUST-BALANCE-IN * WS-FINANCE-RATE
+                   CM-CUST-BALANCE-IN * WS-ACTIVE-FIN-RATE
            ELSE
                MOVE ZERO TO WS-FINANCE-CHARGE
            END-IF
-           ADD WS-FINANCE-CHARGE TO WS-CURRENT-BALANCE.
+           ADD WS-FINANCE-CHARGE TO WS-CURRENT-BALANCE
+           ADD WS-FINANCE-CHARGE TO WS-GRAND-TOTAL-FIN-CHGS.
 
            *> Calculate Minimum Payment (only if new balance > 0)
            IF WS-CURRENT-BALANCE > ZERO
                COMPUTE WS-MINIMUM-PAYMENT ROUNDED =
-                   WS-CURRENT-BALANCE * WS-MIN-PAY-RATE
-               IF WS-MINIMUM-PAYMENT < WS-MIN-PAY-FLAT
-                   MOVE WS-MIN-PAY-FLAT TO WS-MINIMUM-PAYMENT
+                   WS-CURRENT-BALANCE * WS-ACTIVE-MIN-PAY-RATE
+               IF WS-MINIMUM-PAYMENT < WS-ACTIVE-MIN-PAY-FLAT
+                   MOVE WS-ACTIVE-MIN-PAY-FLAT TO WS-MINIMUM-PAYMENT
                END-IF
                IF WS-MINIMUM-PAYMENT > WS-CURRENT-BALANCE
                    MOVE WS-CURRENT-BALANCE TO WS-MINIMUM-PAYMENT
@@ -351,6 +863,13 @@
                MOVE ZERO TO WS-MINIMUM-PAYMENT
            END-IF.
 
+           *> Flag accounts that exceed their credit limit after this
+           *> cycle's finance charge (a zero limit means none on file).
+           IF CM-CREDIT-LIMIT > ZERO
+              AND WS-CURRENT-BALANCE > CM-CREDIT-LIMIT
+              PERFORM 4500-WRITE-OVERLIMIT-RECORD
+           END-IF.
+
        3100-READ-CUSTOMER-MASTER.
            READ CUSTOMER-MASTER-IN
                AT END MOVE '10' TO WS-CUST-IN-STATUS
@@ -395,6 +914,13 @@
            *> Re-find balance field in output record structure (if different)
            *> For this example, assume it's the same layout, just update balance
            MOVE WS-CURRENT-BALANCE TO CM-CUST-BALANCE-IN. *> Overwrite in buffer
+           *> Carry the latest debit date forward onto the master so a
+           *> future quiet cycle can still age this balance correctly;
+           *> no debit this cycle leaves the prior carried-forward date
+           *> in place.
+           IF WS-LATEST-DEBIT-DATE NOT = ZEROES
+              MOVE WS-LATEST-DEBIT-DATE TO CM-LAST-ACTIVITY-DATE
+           END-IF
            WRITE CUSTOMER-MASTER-OUT-REC FROM CUSTOMER-MASTER-IN-REC.
            IF WS-CUST-OUT-STATUS = '00'
                ADD 1 TO WS-CUST-WRITTEN-COUNT
@@ -403,6 +929,36 @@
                MOVE WS-CUST-OUT-STATUS TO WS-ABEND-STATUS
                PERFORM 8000-ABEND-RTN
            END-IF.
+           PERFORM 3400-RECORD-CHECKPOINT.
+
+       3400-RECORD-CHECKPOINT.
+           *> Drop a checkpoint after every customer fully processed and
+           *> written, so an abended run can restart immediately after
+           *> the last customer actually on CUSTMSTN.DAT/the reports -
+           *> never behind it. A fixed interval was tried first, but it
+           *> left every customer between the last checkpoint and the
+           *> true abend point duplicated on restart (blind OPEN EXTEND
+           *> plus a skip-loop that only knows the last *checkpointed*
+           *> ID, not the last *written* one); checkpointing every
+           *> record removes that gap entirely.
+           MOVE WS-CURRENT-CUST-ID TO CKPT-LAST-CUST-ID
+           MOVE WS-CUST-WRITTEN-COUNT TO CKPT-CUST-WRITTEN-COUNT
+           MOVE WS-REPORTS-WRITTEN-COUNT TO CKPT-REPORTS-WRITTEN-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-OVERLIMIT-COUNT TO CKPT-OVERLIMIT-COUNT
+           MOVE WS-AGING-COUNT TO CKPT-AGING-COUNT
+           MOVE WS-GRAND-TOTAL-PURCHASES TO CKPT-TOTAL-PURCHASES
+           MOVE WS-GRAND-TOTAL-PAYMENTS TO CKPT-TOTAL-PAYMENTS
+           MOVE WS-GRAND-TOTAL-FIN-CHGS TO CKPT-TOTAL-FIN-CHGS
+           MOVE WS-GRAND-TOTAL-ADJUSTMENTS TO CKPT-TOTAL-ADJUSTMENTS
+           MOVE WS-GRAND-TOTAL-LATE-FEES TO CKPT-TOTAL-LATE-FEES
+           MOVE WS-GRAND-TOTAL-RETURN-PMTS TO CKPT-TOTAL-RETURN-PMTS
+           WRITE CHECKPOINT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+              MOVE 'CHECKPOINT-FILE WRITE' TO WS-ABEND-FILE
+              MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF.
 
        4100-WRITE-REPORT-HEADERS.
            WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1
@@ -416,6 +972,28 @@
            WRITE REPORT-RECORD AFTER ADVANCING 1 LINE. *> Blank line
            ADD 4 TO WS-REPORTS-WRITTEN-COUNT.
 
+       4150-WRITE-OVERLIMIT-HEADERS.
+           WRITE OVER-LIMIT-RECORD FROM WS-OVERLIMIT-HEADER-1
+               AFTER ADVANCING PAGE.
+           MOVE WS-CURRENT-DATE-FORMATTED TO WS-OVHDR2-DATE.
+           WRITE OVER-LIMIT-RECORD FROM WS-OVERLIMIT-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE OVER-LIMIT-RECORD FROM WS-OVERLIMIT-HEADER-3
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO OVER-LIMIT-RECORD.
+           WRITE OVER-LIMIT-RECORD AFTER ADVANCING 1 LINE.
+
+       4160-WRITE-AGING-HEADERS.
+           WRITE AGING-RECORD FROM WS-AGING-HEADER-1
+               AFTER ADVANCING PAGE.
+           MOVE WS-CURRENT-DATE-FORMATTED TO WS-AGHDR2-DATE.
+           WRITE AGING-RECORD FROM WS-AGING-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE AGING-RECORD FROM WS-AGING-HEADER-3
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO AGING-RECORD.
+           WRITE AGING-RECORD AFTER ADVANCING 1 LINE.
+
        4200-WRITE-DETAIL-REPORT.
            MOVE WS-CURRENT-CUST-ID TO WS-DET-CUST-ID.
            *> WS-DET-CUST-NAME is moved in calling paragraph
@@ -435,6 +1013,257 @@
                PERFORM 8000-ABEND-RTN
            END-IF.
 
+       4250-WRITE-MEMO-LINE.
+           MOVE WS-TOTAL-ADJUSTMENTS TO WS-MEMO-ADJUSTMENTS.
+           MOVE WS-TOTAL-LATE-FEES TO WS-MEMO-LATE-FEES.
+           MOVE WS-TOTAL-RETURN-PMTS TO WS-MEMO-RETURN-PMTS.
+
+           WRITE REPORT-RECORD FROM WS-REPORT-MEMO-LINE
+               AFTER ADVANCING 1 LINE.
+
+           IF WS-REPORT-STATUS = '00'
+               ADD 1 TO WS-REPORTS-WRITTEN-COUNT
+           ELSE
+               MOVE 'BILLING-REPORT WRITE' TO WS-ABEND-FILE
+               MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF.
+
+       4400-WRITE-REJECT-RECORD.
+           MOVE TR-CUST-ID TO RJ-CUST-ID.
+           MOVE TR-DATE TO RJ-DATE.
+           MOVE TR-TYPE TO RJ-TYPE.
+           MOVE TR-AMOUNT TO RJ-AMOUNT.
+           MOVE 'NO MATCHING MASTER' TO RJ-REASON.
+
+           WRITE REJECT-REC.
+
+           IF WS-REJECT-STATUS = '00'
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               MOVE 'REJECT-FILE WRITE' TO WS-ABEND-FILE
+               MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF.
+
+       4500-WRITE-OVERLIMIT-RECORD.
+           MOVE CM-CUST-ID-IN TO WS-OV-CUST-ID.
+           MOVE CM-CUST-NAME-IN TO WS-OV-CUST-NAME.
+           MOVE CM-CREDIT-LIMIT TO WS-OV-CREDIT-LIMIT.
+           MOVE WS-CURRENT-BALANCE TO WS-OV-NEW-BAL.
+           COMPUTE WS-OV-AMOUNT-OVER =
+              WS-CURRENT-BALANCE - CM-CREDIT-LIMIT.
+
+           WRITE OVER-LIMIT-RECORD FROM WS-OVERLIMIT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           IF WS-OVERLIMIT-STATUS = '00'
+               ADD 1 TO WS-OVERLIMIT-COUNT
+           ELSE
+               MOVE 'OVER-LIMIT-REPORT WRITE' TO WS-ABEND-FILE
+               MOVE WS-OVERLIMIT-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF.
+
+       4600-WRITE-AGING-RECORD.
+           *> Bucket the balance by how long ago the latest debit
+           *> (purchase/late fee/returned payment) occurred. A cycle
+           *> with no debit activity falls back to the last-activity
+           *> date carried forward on the customer master from a prior
+           *> run, so a quiet account doesn't read as current just
+           *> because nothing posted this cycle.
+           MOVE ZEROES TO WS-AGING-CURRENT WS-AGING-30-DAYS
+                           WS-AGING-60-DAYS WS-AGING-90-PLUS
+           IF WS-LATEST-DEBIT-DATE NOT = ZEROES
+              MOVE WS-LATEST-DEBIT-DATE TO WS-AGING-EFFECTIVE-DATE
+           ELSE
+              MOVE CM-LAST-ACTIVITY-DATE TO WS-AGING-EFFECTIVE-DATE
+           END-IF
+           IF WS-AGING-EFFECTIVE-DATE = ZEROES
+              IF WS-CURRENT-BALANCE = ZERO
+                 MOVE WS-CURRENT-BALANCE TO WS-AGING-CURRENT
+              ELSE
+                 *> Nonzero balance with no debit date ever recorded -
+                 *> bucket conservatively as most-delinquent rather
+                 *> than mislabeling a possibly-old balance as current.
+                 MOVE WS-CURRENT-BALANCE TO WS-AGING-90-PLUS
+              END-IF
+           ELSE
+              COMPUTE WS-AGING-DAYS-PAST-DUE =
+                 FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-YYYYMMDD)
+                 - FUNCTION INTEGER-OF-DATE(WS-AGING-EFFECTIVE-DATE)
+              EVALUATE TRUE
+                 WHEN WS-AGING-DAYS-PAST-DUE <= 30
+                    MOVE WS-CURRENT-BALANCE TO WS-AGING-CURRENT
+                 WHEN WS-AGING-DAYS-PAST-DUE <= 60
+                    MOVE WS-CURRENT-BALANCE TO WS-AGING-30-DAYS
+                 WHEN WS-AGING-DAYS-PAST-DUE <= 90
+                    MOVE WS-CURRENT-BALANCE TO WS-AGING-60-DAYS
+                 WHEN OTHER
+                    MOVE WS-CURRENT-BALANCE TO WS-AGING-90-PLUS
+              END-EVALUATE
+           END-IF
+
+           MOVE WS-CURRENT-CUST-ID TO WS-AG-CUST-ID.
+           MOVE WS-DET-CUST-NAME TO WS-AG-CUST-NAME.
+           MOVE WS-AGING-CURRENT TO WS-AG-CURRENT.
+           MOVE WS-AGING-30-DAYS TO WS-AG-30-DAYS.
+           MOVE WS-AGING-60-DAYS TO WS-AG-60-DAYS.
+           MOVE WS-AGING-90-PLUS TO WS-AG-90-PLUS.
+
+           WRITE AGING-RECORD FROM WS-AGING-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           IF WS-AGING-STATUS = '00'
+               ADD 1 TO WS-AGING-COUNT
+           ELSE
+               MOVE 'AGING-REPORT WRITE' TO WS-ABEND-FILE
+               MOVE WS-AGING-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF.
+
+       4700-WRITE-CONTROL-TOTALS.
+           *> One summary record per run for the balancing team to
+           *> compare run-over-run; always a fresh file, not appended
+           *> across restarts, since the final counts/totals after a
+           *> restarted run already reflect the whole job.
+           MOVE WS-CURRENT-DATE-YYYYMMDD TO CT-RUN-DATE.
+           MOVE WS-CUST-READ-COUNT TO CT-CUST-READ-COUNT.
+           MOVE WS-TRANS-READ-COUNT TO CT-TRANS-READ-COUNT.
+           MOVE WS-CUST-WRITTEN-COUNT TO CT-CUST-WRITTEN-COUNT.
+           MOVE WS-REJECT-COUNT TO CT-REJECT-COUNT.
+           MOVE WS-GRAND-TOTAL-PURCHASES TO CT-TOTAL-PURCHASES.
+           MOVE WS-GRAND-TOTAL-PAYMENTS TO CT-TOTAL-PAYMENTS.
+           MOVE WS-GRAND-TOTAL-FIN-CHGS TO CT-TOTAL-FINANCE-CHGS.
+           MOVE WS-GRAND-TOTAL-ADJUSTMENTS TO CT-TOTAL-ADJUSTMENTS.
+           MOVE WS-GRAND-TOTAL-LATE-FEES TO CT-TOTAL-LATE-FEES.
+           MOVE WS-GRAND-TOTAL-RETURN-PMTS TO CT-TOTAL-RETURN-PMTS.
+
+           WRITE CONTROL-TOTALS-RECORD.
+
+           IF WS-CTLTOT-STATUS NOT = '00'
+               MOVE 'CONTROL-TOTALS-FILE WRITE' TO WS-ABEND-FILE
+               MOVE WS-CTLTOT-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF.
+
+       4800-WRITE-GL-EXTRACT.
+           *> Journal entries summarizing this run's billing activity
+           *> for the GL interface - purchases/payments move the
+           *> receivable, finance charges are new revenue.
+           IF WS-GRAND-TOTAL-PURCHASES NOT = ZERO
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-AR TO GL-ACCOUNT-NUMBER
+              SET GL-IS-DEBIT TO TRUE
+              MOVE WS-GRAND-TOTAL-PURCHASES TO GL-AMOUNT
+              MOVE 'BILLING RUN - PURCHASES TO A/R' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-SALES TO GL-ACCOUNT-NUMBER
+              SET GL-IS-CREDIT TO TRUE
+              MOVE WS-GRAND-TOTAL-PURCHASES TO GL-AMOUNT
+              MOVE 'BILLING RUN - PURCHASES TO SALES' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+           END-IF
+
+           IF WS-GRAND-TOTAL-PAYMENTS NOT = ZERO
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-CASH TO GL-ACCOUNT-NUMBER
+              SET GL-IS-DEBIT TO TRUE
+              MOVE WS-GRAND-TOTAL-PAYMENTS TO GL-AMOUNT
+              MOVE 'BILLING RUN - PAYMENTS RECEIVED' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-AR TO GL-ACCOUNT-NUMBER
+              SET GL-IS-CREDIT TO TRUE
+              MOVE WS-GRAND-TOTAL-PAYMENTS TO GL-AMOUNT
+              MOVE 'BILLING RUN - PAYMENTS TO A/R' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+           END-IF
+
+           IF WS-GRAND-TOTAL-FIN-CHGS NOT = ZERO
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-AR TO GL-ACCOUNT-NUMBER
+              SET GL-IS-DEBIT TO TRUE
+              MOVE WS-GRAND-TOTAL-FIN-CHGS TO GL-AMOUNT
+              MOVE 'BILLING RUN - FIN CHARGE TO A/R' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-FIN-REV TO GL-ACCOUNT-NUMBER
+              SET GL-IS-CREDIT TO TRUE
+              MOVE WS-GRAND-TOTAL-FIN-CHGS TO GL-AMOUNT
+              MOVE 'BILLING RUN - FIN CHARGE REVENUE' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+           END-IF
+
+           *> Late fees are revenue, same flow as finance charges.
+           IF WS-GRAND-TOTAL-LATE-FEES NOT = ZERO
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-AR TO GL-ACCOUNT-NUMBER
+              SET GL-IS-DEBIT TO TRUE
+              MOVE WS-GRAND-TOTAL-LATE-FEES TO GL-AMOUNT
+              MOVE 'BILLING RUN - LATE FEES TO A/R' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-LATE-FEE-REV TO GL-ACCOUNT-NUMBER
+              SET GL-IS-CREDIT TO TRUE
+              MOVE WS-GRAND-TOTAL-LATE-FEES TO GL-AMOUNT
+              MOVE 'BILLING RUN - LATE FEE REVENUE' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+           END-IF
+
+           *> Goodwill credit memos reduce the receivable against a
+           *> contra-revenue account.
+           IF WS-GRAND-TOTAL-ADJUSTMENTS NOT = ZERO
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-ADJ TO GL-ACCOUNT-NUMBER
+              SET GL-IS-DEBIT TO TRUE
+              MOVE WS-GRAND-TOTAL-ADJUSTMENTS TO GL-AMOUNT
+              MOVE 'BILLING RUN - CREDIT MEMO ADJ' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-AR TO GL-ACCOUNT-NUMBER
+              SET GL-IS-CREDIT TO TRUE
+              MOVE WS-GRAND-TOTAL-ADJUSTMENTS TO GL-AMOUNT
+              MOVE 'BILLING RUN - CREDIT MEMO TO A/R' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+           END-IF
+
+           *> A returned payment reverses the cash receipt and puts
+           *> the amount back on the receivable.
+           IF WS-GRAND-TOTAL-RETURN-PMTS NOT = ZERO
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-AR TO GL-ACCOUNT-NUMBER
+              SET GL-IS-DEBIT TO TRUE
+              MOVE WS-GRAND-TOTAL-RETURN-PMTS TO GL-AMOUNT
+              MOVE 'BILLING RUN - RETURNED PMT TO A/R' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+
+              MOVE WS-CURRENT-DATE-YYYYMMDD TO GL-RUN-DATE
+              MOVE WS-GL-ACCT-CASH TO GL-ACCOUNT-NUMBER
+              SET GL-IS-CREDIT TO TRUE
+              MOVE WS-GRAND-TOTAL-RETURN-PMTS TO GL-AMOUNT
+              MOVE 'RETURNED PMT REVERSAL' TO GL-DESCRIPTION
+              PERFORM 4850-WRITE-GL-RECORD
+           END-IF
+           .
+
+       4850-WRITE-GL-RECORD.
+           WRITE GL-EXTRACT-RECORD.
+           IF WS-GL-STATUS = '00'
+               ADD 1 TO WS-GL-ENTRY-COUNT
+           ELSE
+               MOVE 'GL-EXTRACT-FILE WRITE' TO WS-ABEND-FILE
+               MOVE WS-GL-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF
+           .
+
        8000-ABEND-RTN.
            MOVE 'ABNORMAL TERMINATION' TO WS-ABEND-MSG-TEXT.
            DISPLAY "**************************************************".
@@ -444,17 +1273,22 @@
            PERFORM 9100-CLOSE-FILES. *> Attempt to close files
            STOP RUN.
 
-       8100-CHECK-FILE-STATUS.
-           *> Simple loop to check initial OPEN status, add more details PRN
-           CONTINUE.
-
        9000-TERMINATE.
+           PERFORM 4700-WRITE-CONTROL-TOTALS.
+           PERFORM 4800-WRITE-GL-EXTRACT.
            DISPLAY "CUSTOMER-BILLING PROGRAM ENDING...".
            DISPLAY "--------------------------------------------------".
            DISPLAY "CUSTOMERS READ:      " WS-CUST-READ-COUNT.
            DISPLAY "TRANSACTIONS READ:   " WS-TRANS-READ-COUNT.
            DISPLAY "CUSTOMERS WRITTEN:   " WS-CUST-WRITTEN-COUNT.
            DISPLAY "REPORT LINES WRITTEN:" WS-REPORTS-WRITTEN-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED:" WS-REJECT-COUNT.
+           DISPLAY "ACCOUNTS OVER LIMIT:   " WS-OVERLIMIT-COUNT.
+           DISPLAY "AGING REPORT LINES:    " WS-AGING-COUNT.
+           DISPLAY "TOTAL PURCHASES:       " WS-GRAND-TOTAL-PURCHASES.
+           DISPLAY "TOTAL PAYMENTS:        " WS-GRAND-TOTAL-PAYMENTS.
+           DISPLAY "TOTAL FINANCE CHARGES: " WS-GRAND-TOTAL-FIN-CHGS.
+           DISPLAY "GL JOURNAL ENTRIES:    " WS-GL-ENTRY-COUNT.
            DISPLAY "--------------------------------------------------".
            PERFORM 9100-CLOSE-FILES.
 
@@ -462,7 +1296,13 @@
            CLOSE CUSTOMER-MASTER-IN
                  TRANSACTION-FILE
                  CUSTOMER-MASTER-OUT
-                 BILLING-REPORT.
+                 BILLING-REPORT
+                 REJECT-FILE
+                 CHECKPOINT-FILE
+                 OVER-LIMIT-REPORT
+                 AGING-REPORT
+                 CONTROL-TOTALS-FILE
+                 GL-EXTRACT-FILE.
            *> Add checks for close status if needed.
 
-      * END OF PROGRAM CUSTOMER-BILLING.
\ No newline at end of file
+      * END OF PROGRAM CUSTOMER-BILLING.
