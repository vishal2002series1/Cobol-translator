@@ -0,0 +1,447 @@
+******************************************************************
+      * PROGRAM NAME: CUSTOMER-MAINT
+      * AUTHOR:       AI Assistant (Gemini)
+      * PURPOSE:      Apply add/change/close maintenance transactions
+      * against the CUSTOMER-MASTER-IN-REC layout (shared with
+      * CUSTOMER-BILLING via the CUSTMAST copybook) and produce the
+      * next CUSTMAST.DAT plus an audit listing of what changed.
+      * FILES:
+      * INPUT:  OLD-MASTER-IN   (Sequential - CUSTMAST.DAT, current)
+      * MAINT-TRANS-IN  (Sequential - CUSTMNT.DAT, sorted by
+      * MT-CUST-ID, one transaction per customer per run)
+      * OUTPUT: NEW-MASTER-OUT  (Sequential - CUSTMASN.DAT, becomes
+      * tomorrow's CUSTMAST.DAT once promoted)
+      * AUDIT-LISTING   (Printer/Sequential - CUSTMAUD.LST)
+      *
+      * MAINTENANCE ACTIONS (MT-ACTION):
+      * A = Add new account        C = Change existing account
+      * D = Close existing account (soft delete via CM-ACCT-STATUS)
+      *
+      * Unmatched master records pass straight through unchanged.
+      * An Add against an existing customer ID, or a Change/Close
+      * against an ID not on file, is rejected to the audit listing
+      * and otherwise ignored.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINT.
+       AUTHOR. AI Assistant (Gemini).
+       INSTALLATION. Bengaluru, Karnataka, India.
+       SECURITY. Non-Confidential.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-MAINFRAME.
+       OBJECT-COMPUTER. IBM-MAINFRAME.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-IN ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-MASTER-STATUS.
+
+           SELECT MAINT-TRANS-IN ASSIGN TO 'CUSTMNT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-TRANS-STATUS.
+
+           SELECT NEW-MASTER-OUT ASSIGN TO 'CUSTMASN.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-MASTER-STATUS.
+
+           SELECT AUDIT-LISTING ASSIGN TO 'CUSTMAUD.LST'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-MASTER-IN
+           RECORD CONTAINS 153 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 OLD-MASTER-REC.
+           COPY CUSTMAST.
+
+       FD NEW-MASTER-OUT
+           RECORD CONTAINS 153 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 NEW-MASTER-REC              PIC X(153).
+
+       FD MAINT-TRANS-IN
+           RECORD CONTAINS 139 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 MAINT-TRANS-REC.
+           05 MT-ACTION               PIC X(01).
+              88 MT-ACTION-ADD        VALUE 'A'.
+              88 MT-ACTION-CHANGE     VALUE 'C'.
+              88 MT-ACTION-CLOSE      VALUE 'D'.
+           05 MT-CUST-ID              PIC 9(08).
+           05 MT-CUST-NAME            PIC X(30).
+           05 MT-CUST-ADDR1           PIC X(30).
+           05 MT-CUST-ADDR2           PIC X(30).
+           05 MT-CUST-CITY            PIC X(20).
+           05 MT-CUST-STATE           PIC X(02).
+           05 MT-CUST-ZIP             PIC X(10).
+           05 MT-CREDIT-LIMIT         PIC S9(7)V99 COMP-3.
+           05 MT-BILLING-CYCLE        PIC X(02).
+           05 MT-RISK-TIER            PIC X(01).
+
+       FD AUDIT-LISTING
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 AUDIT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS-CODES.
+           05 WS-OLD-MASTER-STATUS   PIC XX VALUE '00'.
+              88 WS-OLD-MASTER-EOF   VALUE '10'.
+           05 WS-MAINT-TRANS-STATUS  PIC XX VALUE '00'.
+              88 WS-MAINT-TRANS-EOF  VALUE '10'.
+           05 WS-NEW-MASTER-STATUS   PIC XX VALUE '00'.
+           05 WS-AUDIT-STATUS        PIC XX VALUE '00'.
+
+       01 WS-FLAGS.
+           05 WS-PROCESS-TYPE        PIC X.
+              88 PROCESS-MATCH       VALUE 'M'.
+              88 PROCESS-MASTER-ONLY VALUE 'O'.
+              88 PROCESS-TRANS-ONLY  VALUE 'T'.
+              88 PROCESS-DONE        VALUE 'X'.
+
+       01 WS-CURRENT-DATE-VARS.
+           05 WS-CURRENT-DATE-YYYYMMDD PIC 9(8).
+           05 WS-CURRENT-DATE-FORMATTED.
+               10 WS-CDF-YYYY          PIC 9(4).
+               10 FILLER               PIC X VALUE '-'.
+               10 WS-CDF-MM            PIC 9(2).
+               10 FILLER               PIC X VALUE '-'.
+               10 WS-CDF-DD            PIC 9(2).
+
+       01 WS-COUNTERS.
+           05 WS-MASTER-READ-COUNT   PIC 9(7) VALUE ZEROES.
+           05 WS-TRANS-READ-COUNT    PIC 9(7) VALUE ZEROES.
+           05 WS-MASTER-WRITTEN-COUNT PIC 9(7) VALUE ZEROES.
+           05 WS-ADD-COUNT           PIC 9(7) VALUE ZEROES.
+           05 WS-CHANGE-COUNT        PIC 9(7) VALUE ZEROES.
+           05 WS-CLOSE-COUNT         PIC 9(7) VALUE ZEROES.
+           05 WS-REJECT-COUNT        PIC 9(7) VALUE ZEROES.
+
+       01 WS-AUDIT-HEADER-1.
+           05 FILLER                 PIC X(45) VALUE SPACES.
+           05 FILLER                 PIC X(32) VALUE
+              'CUSTOMER MASTER MAINTENANCE LOG'.
+           05 FILLER                 PIC X(55) VALUE SPACES.
+
+       01 WS-AUDIT-HEADER-2.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'REPORT DATE:'.
+           05 WS-AUDHDR2-DATE        PIC X(10).
+           05 FILLER                 PIC X(109) VALUE SPACES.
+
+       01 WS-AUDIT-HEADER-3.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'CUSTOMER'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE 'ACT'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(30) VALUE 'NAME'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(20) VALUE 'RESULT'.
+           05 FILLER                 PIC X(61) VALUE SPACES.
+
+       01 WS-AUDIT-DETAIL-LINE.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-AUD-CUST-ID         PIC 9(08).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-AUD-ACTION          PIC X(04).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-AUD-CUST-NAME       PIC X(30).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-AUD-RESULT          PIC X(20).
+           05 FILLER                 PIC X(63) VALUE SPACES.
+
+       01 WS-ABEND-MESSAGE.
+           05 FILLER                 PIC X(16) VALUE 'ABEND OCCURRED: '.
+           05 WS-ABEND-MSG-TEXT      PIC X(50).
+           05 WS-ABEND-FILE          PIC X(20).
+           05 FILLER                 PIC X(10) VALUE ', STATUS: '.
+           05 WS-ABEND-STATUS        PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS
+               UNTIL PROCESS-DONE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "CUSTOMER-MAINT PROGRAM STARTING...".
+           ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-YYYYMMDD(1:4) TO WS-CDF-YYYY.
+           MOVE WS-CURRENT-DATE-YYYYMMDD(5:2) TO WS-CDF-MM.
+           MOVE WS-CURRENT-DATE-YYYYMMDD(7:2) TO WS-CDF-DD.
+
+           OPEN INPUT OLD-MASTER-IN MAINT-TRANS-IN
+           OPEN OUTPUT NEW-MASTER-OUT AUDIT-LISTING
+
+           IF WS-OLD-MASTER-STATUS NOT = '00'
+              MOVE 'OLD-MASTER-IN' TO WS-ABEND-FILE
+              MOVE WS-OLD-MASTER-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-MAINT-TRANS-STATUS NOT = '00'
+              MOVE 'MAINT-TRANS-IN' TO WS-ABEND-FILE
+              MOVE WS-MAINT-TRANS-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-NEW-MASTER-STATUS NOT = '00'
+              MOVE 'NEW-MASTER-OUT' TO WS-ABEND-FILE
+              MOVE WS-NEW-MASTER-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+              MOVE 'AUDIT-LISTING' TO WS-ABEND-FILE
+              MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+              PERFORM 8000-ABEND-RTN
+           END-IF
+
+           PERFORM 4100-WRITE-AUDIT-HEADERS
+
+           PERFORM 3100-READ-OLD-MASTER
+           PERFORM 3200-READ-MAINT-TRANS
+           .
+
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-OLD-MASTER-EOF AND WS-MAINT-TRANS-EOF
+                   SET PROCESS-DONE TO TRUE
+               WHEN WS-MAINT-TRANS-EOF
+                   SET PROCESS-MASTER-ONLY TO TRUE
+               WHEN WS-OLD-MASTER-EOF
+                   SET PROCESS-TRANS-ONLY TO TRUE
+               WHEN CM-CUST-ID-IN < MT-CUST-ID
+                   SET PROCESS-MASTER-ONLY TO TRUE
+               WHEN CM-CUST-ID-IN > MT-CUST-ID
+                   SET PROCESS-TRANS-ONLY TO TRUE
+               WHEN OTHER
+                   SET PROCESS-MATCH TO TRUE
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN PROCESS-DONE
+                   CONTINUE
+               WHEN PROCESS-MASTER-ONLY
+                   PERFORM 3300-WRITE-MASTER-UNCHANGED
+                   PERFORM 3100-READ-OLD-MASTER
+               WHEN PROCESS-TRANS-ONLY
+                   PERFORM 2100-PROCESS-UNMATCHED-TRANS
+                   PERFORM 3200-READ-MAINT-TRANS
+               WHEN PROCESS-MATCH
+                   PERFORM 2200-PROCESS-MATCHED-TRANS
+                   PERFORM 3100-READ-OLD-MASTER
+                   PERFORM 3200-READ-MAINT-TRANS
+           END-EVALUATE
+           .
+
+       2100-PROCESS-UNMATCHED-TRANS.
+           *> No master on file for this ID yet.
+           IF MT-ACTION-ADD
+               PERFORM 2300-BUILD-NEW-ACCOUNT
+               MOVE 'ADDED' TO WS-AUD-RESULT
+               ADD 1 TO WS-ADD-COUNT
+           ELSE
+               MOVE 'REJECTED - NOT FOUND' TO WS-AUD-RESULT
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE MT-CUST-ID TO WS-AUD-CUST-ID
+               MOVE MT-ACTION TO WS-AUD-ACTION
+               MOVE MT-CUST-NAME TO WS-AUD-CUST-NAME
+           END-IF
+           PERFORM 4200-WRITE-AUDIT-DETAIL
+           .
+
+       2200-PROCESS-MATCHED-TRANS.
+           *> Master and maintenance transaction both present for ID.
+           EVALUATE TRUE
+               WHEN MT-ACTION-ADD
+                   MOVE 'REJECTED - DUPLICATE' TO WS-AUD-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE CM-CUST-NAME-IN TO WS-AUD-CUST-NAME
+                   PERFORM 3300-WRITE-MASTER-UNCHANGED
+               WHEN MT-ACTION-CHANGE
+                   PERFORM 2400-APPLY-CHANGE
+                   MOVE 'UPDATED' TO WS-AUD-RESULT
+                   ADD 1 TO WS-CHANGE-COUNT
+               WHEN MT-ACTION-CLOSE
+                   PERFORM 2500-APPLY-CLOSE
+                   MOVE 'CLOSED' TO WS-AUD-RESULT
+                   ADD 1 TO WS-CLOSE-COUNT
+               WHEN OTHER
+                   MOVE 'REJ - BAD ACTION' TO WS-AUD-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE CM-CUST-NAME-IN TO WS-AUD-CUST-NAME
+                   PERFORM 3300-WRITE-MASTER-UNCHANGED
+           END-EVALUATE
+           MOVE MT-CUST-ID TO WS-AUD-CUST-ID
+           MOVE MT-ACTION TO WS-AUD-ACTION
+           PERFORM 4200-WRITE-AUDIT-DETAIL
+           .
+
+       2300-BUILD-NEW-ACCOUNT.
+           MOVE MT-CUST-ID TO CM-CUST-ID-IN.
+           MOVE MT-CUST-NAME TO CM-CUST-NAME-IN WS-AUD-CUST-NAME.
+           MOVE MT-CUST-ADDR1 TO CM-CUST-ADDR1-IN.
+           MOVE MT-CUST-ADDR2 TO CM-CUST-ADDR2-IN.
+           MOVE MT-CUST-CITY TO CM-CUST-CITY-IN.
+           MOVE MT-CUST-STATE TO CM-CUST-STATE-IN.
+           MOVE MT-CUST-ZIP TO CM-CUST-ZIP-IN.
+           MOVE ZEROES TO CM-CUST-BALANCE-IN.
+           MOVE MT-CREDIT-LIMIT TO CM-CREDIT-LIMIT.
+           MOVE MT-BILLING-CYCLE TO CM-BILLING-CYCLE.
+           MOVE MT-RISK-TIER TO CM-RISK-TIER.
+           SET CM-ACCT-ACTIVE TO TRUE.
+           MOVE MT-CUST-ID TO WS-AUD-CUST-ID.
+           MOVE MT-ACTION TO WS-AUD-ACTION.
+
+           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC.
+           PERFORM 4300-CHECK-MASTER-WRITE-STATUS
+           .
+
+       2400-APPLY-CHANGE.
+           *> Full replace of contact fields; credit limit and cycle
+           *> only change when the transaction actually supplies one.
+           MOVE MT-CUST-NAME TO CM-CUST-NAME-IN WS-AUD-CUST-NAME.
+           MOVE MT-CUST-ADDR1 TO CM-CUST-ADDR1-IN.
+           MOVE MT-CUST-ADDR2 TO CM-CUST-ADDR2-IN.
+           MOVE MT-CUST-CITY TO CM-CUST-CITY-IN.
+           MOVE MT-CUST-STATE TO CM-CUST-STATE-IN.
+           MOVE MT-CUST-ZIP TO CM-CUST-ZIP-IN.
+           IF MT-CREDIT-LIMIT NOT = ZEROES
+              MOVE MT-CREDIT-LIMIT TO CM-CREDIT-LIMIT
+           END-IF
+           IF MT-BILLING-CYCLE NOT = SPACES
+              MOVE MT-BILLING-CYCLE TO CM-BILLING-CYCLE
+           END-IF
+           IF MT-RISK-TIER NOT = SPACES
+              MOVE MT-RISK-TIER TO CM-RISK-TIER
+           END-IF
+
+           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC.
+           PERFORM 4300-CHECK-MASTER-WRITE-STATUS
+           .
+
+       2500-APPLY-CLOSE.
+           SET CM-ACCT-CLOSED TO TRUE.
+           MOVE CM-CUST-NAME-IN TO WS-AUD-CUST-NAME.
+
+           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC.
+           PERFORM 4300-CHECK-MASTER-WRITE-STATUS
+           .
+
+       3100-READ-OLD-MASTER.
+           READ OLD-MASTER-IN
+               AT END MOVE '10' TO WS-OLD-MASTER-STATUS
+           END-READ
+           IF NOT WS-OLD-MASTER-EOF AND WS-OLD-MASTER-STATUS = '00'
+              ADD 1 TO WS-MASTER-READ-COUNT
+           ELSE
+              IF WS-OLD-MASTER-STATUS NOT = '10' AND
+                 WS-OLD-MASTER-STATUS NOT = '00'
+                 MOVE 'OLD-MASTER-IN READ' TO WS-ABEND-FILE
+                 MOVE WS-OLD-MASTER-STATUS TO WS-ABEND-STATUS
+                 PERFORM 8000-ABEND-RTN
+              END-IF
+           END-IF
+           IF WS-OLD-MASTER-EOF
+              MOVE HIGH-VALUES TO CM-CUST-ID-IN
+           END-IF
+           .
+
+       3200-READ-MAINT-TRANS.
+           READ MAINT-TRANS-IN
+               AT END MOVE '10' TO WS-MAINT-TRANS-STATUS
+           END-READ
+           IF NOT WS-MAINT-TRANS-EOF AND WS-MAINT-TRANS-STATUS = '00'
+              ADD 1 TO WS-TRANS-READ-COUNT
+           ELSE
+              IF WS-MAINT-TRANS-STATUS NOT = '10' AND
+                 WS-MAINT-TRANS-STATUS NOT = '00'
+                 MOVE 'MAINT-TRANS-IN READ' TO WS-ABEND-FILE
+                 MOVE WS-MAINT-TRANS-STATUS TO WS-ABEND-STATUS
+                 PERFORM 8000-ABEND-RTN
+              END-IF
+           END-IF
+           IF WS-MAINT-TRANS-EOF
+              MOVE HIGH-VALUES TO MT-CUST-ID
+           END-IF
+           .
+
+       3300-WRITE-MASTER-UNCHANGED.
+           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC.
+           PERFORM 4300-CHECK-MASTER-WRITE-STATUS
+           .
+
+       4100-WRITE-AUDIT-HEADERS.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-HEADER-1
+               AFTER ADVANCING PAGE.
+           MOVE WS-CURRENT-DATE-FORMATTED TO WS-AUDHDR2-DATE.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-HEADER-3
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD AFTER ADVANCING 1 LINE.
+
+       4200-WRITE-AUDIT-DETAIL.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           IF WS-AUDIT-STATUS NOT = '00'
+               MOVE 'AUDIT-LISTING WRITE' TO WS-ABEND-FILE
+               MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF
+           .
+
+       4300-CHECK-MASTER-WRITE-STATUS.
+           IF WS-NEW-MASTER-STATUS = '00'
+               ADD 1 TO WS-MASTER-WRITTEN-COUNT
+           ELSE
+               MOVE 'NEW-MASTER-OUT WRITE' TO WS-ABEND-FILE
+               MOVE WS-NEW-MASTER-STATUS TO WS-ABEND-STATUS
+               PERFORM 8000-ABEND-RTN
+           END-IF
+           .
+
+       8000-ABEND-RTN.
+           MOVE 'ABNORMAL TERMINATION' TO WS-ABEND-MSG-TEXT.
+           DISPLAY "**************************************************".
+           DISPLAY WS-ABEND-MESSAGE.
+           DISPLAY "CHECK FILE STATUS CODES AND LOGS.".
+           DISPLAY "**************************************************".
+           PERFORM 9100-CLOSE-FILES.
+           STOP RUN.
+
+       9000-TERMINATE.
+           DISPLAY "CUSTOMER-MAINT PROGRAM ENDING...".
+           DISPLAY "--------------------------------------------------".
+           DISPLAY "MASTER RECORDS READ:   " WS-MASTER-READ-COUNT.
+           DISPLAY "TRANSACTIONS READ:     " WS-TRANS-READ-COUNT.
+           DISPLAY "MASTER RECORDS WRITTEN:" WS-MASTER-WRITTEN-COUNT.
+           DISPLAY "ACCOUNTS ADDED:        " WS-ADD-COUNT.
+           DISPLAY "ACCOUNTS CHANGED:      " WS-CHANGE-COUNT.
+           DISPLAY "ACCOUNTS CLOSED:       " WS-CLOSE-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECT-COUNT.
+           DISPLAY "--------------------------------------------------".
+           PERFORM 9100-CLOSE-FILES.
+
+       9100-CLOSE-FILES.
+           CLOSE OLD-MASTER-IN
+                 MAINT-TRANS-IN
+                 NEW-MASTER-OUT
+                 AUDIT-LISTING.
+
+      * END OF PROGRAM CUSTOMER-MAINT.
